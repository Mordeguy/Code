@@ -0,0 +1,171 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. EXPORT-STUDENT-INDEX-CSV.
+       AUTHOR.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT STUDENT-FILE-INDEX
+         ASSIGN TO WS-INDEX-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER-INDEX.
+
+       SELECT CSV-EXPORT-FILE
+         ASSIGN TO WS-CSV-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL AUDIT-LOG-FILE
+         ASSIGN TO WS-AUDIT-LOG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FD STUDENT-FILE-INDEX.
+       01 STUDENT-REPORT-INDEX.
+           05 STUDENT-NAME-INDEX PIC X(20).
+           05 STUDENT-NUMBER-INDEX PIC 9(9).
+           05 PROGRAM-NUMBER-INDEX PIC X(3).
+           05 COURSE-NUMBER-INDEX PIC X(7).
+           05 TERM-CODE-INDEX PIC X(6).
+           05 SECTION-NUMBER-INDEX PIC X(3).
+           05 COURSE-NAME-INDEX PIC X(10).
+           05 MARK-1-INDEX PIC 9(3).
+           05 MARK-2-INDEX PIC 9(3).
+           05 MARK-3-INDEX PIC 9(3).
+           05 MARK-4-INDEX PIC 9(3).
+
+       FD CSV-EXPORT-FILE.
+       01 CSV-EXPORT-RECORD PIC X(80).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-PARAMETERS.
+           05 WS-INDEX-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUFILE5.TXT".
+           05 WS-CSV-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUGRADES.CSV".
+           05 WS-AUDIT-LOG-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\RUNAUDIT.TXT".
+           05 WS-PARM-SW PIC X(1) VALUE "N".
+               88 RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+       01 FLAGS.
+           05 EOF-FLAG PIC X(1) VALUE "N".
+
+       01 COUNTERS.
+           05 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+           05 EXPORT-COUNT PIC 9(5) VALUE ZERO.
+
+       01 AUDIT-LOG-RECORD-STRUCTURE.
+           05 AUDIT-PROGRAM-NAME PIC X(20) VALUE "EXPORT-STUDENT-CSV".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-TIME PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-INPUT-FILE PIC X(80).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-READ PIC ZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-WRITTEN PIC ZZZZZZ9.
+
+       01 CSV-RECORD-STRUCTURE.
+           05 CSV-NAME PIC X(20).
+           05 CSV-COMMA-1 PIC X(1) VALUE ",".
+           05 CSV-NUMBER PIC 9(9).
+           05 CSV-COMMA-2 PIC X(1) VALUE ",".
+           05 CSV-PROGRAM PIC X(3).
+           05 CSV-COMMA-3 PIC X(1) VALUE ",".
+           05 CSV-COURSE PIC X(7).
+           05 CSV-COMMA-4 PIC X(1) VALUE ",".
+           05 CSV-TERM PIC X(6).
+           05 CSV-COMMA-8 PIC X(1) VALUE ",".
+           05 CSV-SECTION PIC X(3).
+           05 CSV-COMMA-9 PIC X(1) VALUE ",".
+           05 CSV-COURSE-NAME PIC X(10).
+           05 CSV-COMMA-10 PIC X(1) VALUE ",".
+           05 CSV-MARK-1 PIC 9(3).
+           05 CSV-COMMA-5 PIC X(1) VALUE ",".
+           05 CSV-MARK-2 PIC 9(3).
+           05 CSV-COMMA-6 PIC X(1) VALUE ",".
+           05 CSV-MARK-3 PIC 9(3).
+           05 CSV-COMMA-7 PIC X(1) VALUE ",".
+           05 CSV-MARK-4 PIC 9(3).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       100-EXPORT-STUDENT-INDEX-CSV.
+           PERFORM 201-INITIATE-EXPORT-JOB.
+           PERFORM 202-EXPORT-STUDENT-RECORD UNTIL EOF-FLAG = "Y".
+           PERFORM 203-TERMINATE-EXPORT-JOB.
+           STOP RUN.
+
+       201-INITIATE-EXPORT-JOB.
+           PERFORM 308-ACCEPT-RUN-PARAMETERS.
+           PERFORM 301-OPEN-EXPORT-FILES.
+           PERFORM 302-READ-STUDENT-INDEX.
+
+       202-EXPORT-STUDENT-RECORD.
+           PERFORM 304-BUILD-CSV-RECORD.
+           PERFORM 305-WRITE-CSV-RECORD.
+           PERFORM 302-READ-STUDENT-INDEX.
+
+       203-TERMINATE-EXPORT-JOB.
+           PERFORM 309-WRITE-AUDIT-LOG.
+           DISPLAY "STUDENT INDEX CSV EXPORT COMPLETE".
+           DISPLAY "  RECORDS EXPORTED: " EXPORT-COUNT.
+           CLOSE STUDENT-FILE-INDEX CSV-EXPORT-FILE AUDIT-LOG-FILE.
+
+       301-OPEN-EXPORT-FILES.
+           OPEN INPUT STUDENT-FILE-INDEX.
+           OPEN OUTPUT CSV-EXPORT-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+       302-READ-STUDENT-INDEX.
+           READ STUDENT-FILE-INDEX
+               AT END MOVE "Y" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       304-BUILD-CSV-RECORD.
+           MOVE STUDENT-NAME-INDEX TO CSV-NAME.
+           MOVE STUDENT-NUMBER-INDEX TO CSV-NUMBER.
+           MOVE PROGRAM-NUMBER-INDEX TO CSV-PROGRAM.
+           MOVE COURSE-NUMBER-INDEX TO CSV-COURSE.
+           MOVE TERM-CODE-INDEX TO CSV-TERM.
+           MOVE SECTION-NUMBER-INDEX TO CSV-SECTION.
+           MOVE COURSE-NAME-INDEX TO CSV-COURSE-NAME.
+           MOVE MARK-1-INDEX TO CSV-MARK-1.
+           MOVE MARK-2-INDEX TO CSV-MARK-2.
+           MOVE MARK-3-INDEX TO CSV-MARK-3.
+           MOVE MARK-4-INDEX TO CSV-MARK-4.
+
+       305-WRITE-CSV-RECORD.
+           WRITE CSV-EXPORT-RECORD FROM CSV-RECORD-STRUCTURE.
+           ADD 1 TO EXPORT-COUNT.
+
+       308-ACCEPT-RUN-PARAMETERS.
+           ACCEPT WS-PARM-SW FROM SYSIN.
+           IF RUN-PARAMETERS-SUPPLIED
+               ACCEPT WS-INDEX-FILE-NAME FROM SYSIN
+               ACCEPT WS-CSV-FILE-NAME FROM SYSIN
+               ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+           END-IF.
+
+       309-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE WS-INDEX-FILE-NAME TO AUDIT-INPUT-FILE.
+           MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+           MOVE EXPORT-COUNT TO AUDIT-RECORDS-WRITTEN.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
