@@ -1,83 +1,243 @@
-       
-       
+       program-id. lab4 as "lab4".
+
        environment division.
        input-output section.
        file-control.
-         
+
          SELECT STUDENT-FILE
-              ASSIGN  TO  "C:\Users\Nay-thwan\Desktop\STU-FILE.txt"
+              ASSIGN  TO  WS-STUDENT-FILE-NAME
               ORGANIZATION IS LINE SEQUENTIAL.
-	      
+
           SELECT  STUDENT-REPORT
-	           ASSIGN TO "C:\Users\Nay-thwan\Desktop\STU-REPORT.TXT"
-	           ORGANIZATION IS LINE SEQUENTIAL.
-       
-       
+              ASSIGN TO WS-STUDENT-REPORT-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT  COURSE-THRESHOLD-FILE
+              ASSIGN TO WS-THRESHOLD-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT  STUDENT-EXCEPTION-FILE
+              ASSIGN TO WS-EXCEPTION-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT  OPTIONAL AUDIT-LOG-FILE
+              ASSIGN TO WS-AUDIT-LOG-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+
        data division.
        file section.
            FD  STUDENT-FILE.
            01  STUDENT-RECORD.
-      	       05   STUDENT-NAME-IN PIC X(25).
-         	   05   EXAM-1			PIC 9(3).
-        	   05   EXAM-2			PIC 9(3).
-           
+               05   STUDENT-NAME-IN     PIC X(25).
+               05   COURSE-NUMBER-IN    PIC X(7).
+               05   EXAM-1              PIC 9(3).
+               05   EXAM-2              PIC 9(3).
+
            FD  STUDENT-REPORT.
            01  STUDENT-REPORT-RECORD.
                05    STUDENT-NAME-OUT    PIC X(15).
+               05     EXAM-1-OUT          PIC 9(3).
+               05     EXAM-2-OUT          PIC 9(3).
                05     STUDENT-AVERAGE     PIC 9(3).
-               05     PASS-FAIL		       PIC X(1).
+               05     PASS-FAIL           PIC X(1).
+
+           FD  COURSE-THRESHOLD-FILE.
+           01  COURSE-THRESHOLD-RECORD.
+               05   THRESHOLD-COURSE-NUMBER  PIC X(7).
+               05   THRESHOLD-PASS-MARK      PIC 9(3).
+
+           FD  STUDENT-EXCEPTION-FILE.
+           01  EXCEPTION-RECORD.
+               05   EXC-STUDENT-NAME     PIC X(25).
+               05   FILLER               PIC X(2) VALUE SPACES.
+               05   EXC-REASON           PIC X(25).
+
+           FD  AUDIT-LOG-FILE.
+           01  AUDIT-LOG-RECORD PIC X(160).
 
        WORKING-STORAGE SECTION.
+          01   RUN-PARAMETERS.
+               05   WS-STUDENT-FILE-NAME    PIC X(80)
+                        VALUE "C:\Users\Nay-thwan\Desktop\STU-FILE.txt".
+               05   WS-STUDENT-REPORT-NAME  PIC X(80)
+                        VALUE
+                        "C:\Users\Nay-thwan\Desktop\STU-REPORT.TXT".
+               05   WS-THRESHOLD-FILE-NAME  PIC X(80)
+                        VALUE "C:\Users\Nay-thwan\Desktop\CRSTHRSH.TXT".
+               05   WS-EXCEPTION-FILE-NAME  PIC X(80)
+                        VALUE
+                        "C:\Users\Nay-thwan\Desktop\STUEXL4.TXT".
+               05   WS-AUDIT-LOG-FILE-NAME  PIC X(80)
+                        VALUE
+                        "C:\Users\Nay-thwan\Desktop\RUNAUDIT.TXT".
+               05   WS-PARM-SW              PIC X(1) VALUE "N".
+                    88   RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+          01   EDIT-SWITCHES.
+               05   VALID-RECORD-SW         PIC X(1) VALUE "Y".
+                    88   RECORD-IS-VALID     VALUE "Y".
+                    88   RECORD-IS-INVALID   VALUE "N".
+
+          01   AUDIT-COUNTERS.
+               05   WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+               05   WS-RECORDS-WRITTEN      PIC 9(7) VALUE ZERO.
+
+          01   AUDIT-LOG-RECORD-STRUCTURE.
+               05   AUDIT-PROGRAM-NAME      PIC X(20) VALUE "LAB4".
+               05   FILLER                  PIC X(2) VALUE SPACES.
+               05   AUDIT-RUN-DATE          PIC 9(8).
+               05   FILLER                  PIC X(2) VALUE SPACES.
+               05   AUDIT-RUN-TIME          PIC 9(8).
+               05   FILLER                  PIC X(2) VALUE SPACES.
+               05   AUDIT-INPUT-FILE        PIC X(80).
+               05   FILLER                  PIC X(2) VALUE SPACES.
+               05   AUDIT-RECORDS-READ      PIC ZZZZZZ9.
+               05   FILLER                  PIC X(2) VALUE SPACES.
+               05   AUDIT-RECORDS-WRITTEN   PIC ZZZZZZ9.
+
           01   PASS-OR-FAIL               PIC X(9).
-â€ƒ
+
+          01   FLAGS.
+               05   EOF-FLAG            PIC X(3) VALUE "NO".
+               05   COURSE-EOF-FLAG     PIC X(3) VALUE "NO".
+               05   FOUND-FLAG          PIC X(1) VALUE "N".
+
+          01   DEFAULT-PASS-MARK        PIC 9(3) VALUE 050.
+          01   WS-PASS-MARK             PIC 9(3).
+
+          01   THRESHOLD-COUNT          PIC 9(3) VALUE ZERO.
+          01   THRESHOLD-SUB            PIC 9(3).
+
+          01   THRESHOLD-TABLE-WS.
+               05   THRESHOLD-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON THRESHOLD-COUNT.
+                    10   THRESHOLD-COURSE-NUMBER-WS  PIC X(7).
+                    10   THRESHOLD-PASS-MARK-WS      PIC 9(3).
+
 
        PROCEDURE DIVISION.
           CREATE-STUDENT-REPORTS.
-          INITIALIZE-STUDENT-REPORT.
-          PRODUCE-STUDENT-REPORT.
-          TERMINATE-STUDENT-REPORTS.
-     
+              PERFORM ACCEPT-RUN-PARAMETERS-RTN.
+              OPEN INPUT STUDENT-FILE COURSE-THRESHOLD-FILE.
+              OPEN OUTPUT STUDENT-REPORT.
+              OPEN OUTPUT STUDENT-EXCEPTION-FILE.
+              OPEN EXTEND AUDIT-LOG-FILE.
+              PERFORM LOAD-THRESHOLD-TABLE-RTN
+                  UNTIL COURSE-EOF-FLAG = "YES".
+              CLOSE COURSE-THRESHOLD-FILE.
+              PERFORM READ-STUDENT-RTN.
+              PERFORM PRODUCE-STUDENT-REPORT UNTIL EOF-FLAG = "YES".
+              PERFORM TERMINATE-STUDENT-REPORTS.
+              STOP RUN.
 
 
-       CREATE-STUDENT-REPORTS.
-           OPEN INPUT STUDENT-FILE.
-           OPEN OUTPUT STUDENT-REPORT.
-           PERFORM READ STUDENT-FILE
+       ACCEPT-RUN-PARAMETERS-RTN.
+           ACCEPT WS-PARM-SW FROM SYSIN.
+           IF RUN-PARAMETERS-SUPPLIED
+               ACCEPT WS-STUDENT-FILE-NAME FROM SYSIN
+               ACCEPT WS-STUDENT-REPORT-NAME FROM SYSIN
+               ACCEPT WS-THRESHOLD-FILE-NAME FROM SYSIN
+               ACCEPT WS-EXCEPTION-FILE-NAME FROM SYSIN
+               ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+           END-IF.
+
+       LOAD-THRESHOLD-TABLE-RTN.
+           READ COURSE-THRESHOLD-FILE
+               AT END
+                   MOVE "YES" TO COURSE-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO THRESHOLD-COUNT
+                   MOVE COURSE-THRESHOLD-RECORD
+                        TO THRESHOLD-ENTRY(THRESHOLD-COUNT)
            END-READ.
-          
-       
-       INITIALIZE-STUDENT-REPORTS.
-           PERFORM EXTRACT-DATA-RTN.
-           PERFORM FAILING-MARK-RTN.
-           PERFORM PASSING-MARK-RTN.
-       
 
-       EXTRACT-DATA-RTN. 
-           CALCULATE-AVERAGE-RTN.
-           EXTRACT-NAME-RTN.
-           
+       READ-STUDENT-RTN.
+           READ STUDENT-FILE
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+
+       PRODUCE-STUDENT-REPORT.
+           PERFORM EDIT-STUDENT-EXAM-RTN.
+           IF RECORD-IS-VALID
+               PERFORM EXTRACT-DATA-RTN
+               PERFORM PASS-FAIL-RTN
+               WRITE STUDENT-REPORT-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               PERFORM WRITE-EXCEPTION-RECORD-RTN
+           END-IF.
+           PERFORM READ-STUDENT-RTN.
+
+       EDIT-STUDENT-EXAM-RTN.
+           MOVE "Y" TO VALID-RECORD-SW.
+           MOVE SPACES TO EXC-REASON.
+           IF EXAM-1 NOT NUMERIC OR EXAM-2 NOT NUMERIC
+               MOVE "N" TO VALID-RECORD-SW
+               MOVE "NON-NUMERIC EXAM SCORE" TO EXC-REASON
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD-RTN.
+           MOVE STUDENT-NAME-IN TO EXC-STUDENT-NAME.
+           WRITE EXCEPTION-RECORD.
+
+
+       EXTRACT-DATA-RTN.
+           PERFORM CALCULATE-AVERAGE-RTN.
+           PERFORM EXTRACT-NAME-RTN.
+
        CALCULATE-AVERAGE-RTN.
-           COMPUTE STUDENT-AVERAGE = EXAM-1 + EXAM-2 / 2.
-           
-           
+           COMPUTE STUDENT-AVERAGE = (EXAM-1 + EXAM-2) / 2.
+
        EXTRACT-NAME-RTN.
-           MOVE STUDENT-NAME-IN TO STUDENT-NAME-OUT. 
-           
-  
+           MOVE STUDENT-NAME-IN TO STUDENT-NAME-OUT.
+           MOVE EXAM-1 TO EXAM-1-OUT.
+           MOVE EXAM-2 TO EXAM-2-OUT.
+
+
+       PASS-FAIL-RTN.
+           PERFORM LOOKUP-PASS-MARK-RTN.
+           PERFORM PASSING-MARK-RTN.
+           PERFORM FAILING-MARK-RTN.
+
+       LOOKUP-PASS-MARK-RTN.
+           MOVE DEFAULT-PASS-MARK TO WS-PASS-MARK.
+           MOVE "N" TO FOUND-FLAG.
+           PERFORM FIND-THRESHOLD-RTN
+               VARYING THRESHOLD-SUB FROM 1 BY 1
+                   UNTIL THRESHOLD-SUB > THRESHOLD-COUNT
+                      OR FOUND-FLAG = "Y".
+
+       FIND-THRESHOLD-RTN.
+           IF COURSE-NUMBER-IN =
+                   THRESHOLD-COURSE-NUMBER-WS(THRESHOLD-SUB)
+               MOVE THRESHOLD-PASS-MARK-WS(THRESHOLD-SUB)
+                   TO WS-PASS-MARK
+               MOVE "Y" TO FOUND-FLAG
+           END-IF.
+
        PASSING-MARK-RTN.
-           IF STUDENT-AVERAGE > 50 PERFORM 
-           MOVE "P" TO PASS-FAIL.
-           
-       FAILING-MARK-RTN.
-           if STUDENT-AVERAGE < 50 PERFORM
-           MOVE "F" TO PASS-FAIL.
-    
+           IF STUDENT-AVERAGE >= WS-PASS-MARK
+               MOVE "P" TO PASS-FAIL.
 
-       PRODUCE-STUDENT-REPORT.
-           WRITE STUDENT-REPORT-RECORD.
+       FAILING-MARK-RTN.
+           IF STUDENT-AVERAGE < WS-PASS-MARK
+               MOVE "F" TO PASS-FAIL.
 
 
        TERMINATE-STUDENT-REPORTS.
+           PERFORM WRITE-AUDIT-LOG-RTN.
            CLOSE STUDENT-FILE.
            CLOSE STUDENT-REPORT.
-           STOP RUN.
+           CLOSE STUDENT-EXCEPTION-FILE.
+           CLOSE AUDIT-LOG-FILE.
+
+       WRITE-AUDIT-LOG-RTN.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE WS-STUDENT-FILE-NAME TO AUDIT-INPUT-FILE.
+           MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
