@@ -0,0 +1,225 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. MAINTAIN-STUDENT-INDEX.
+       AUTHOR.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANSACTION-FILE
+         ASSIGN TO WS-TRANSACTION-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT STUDENT-FILE-INDEX
+         ASSIGN TO WS-INDEX-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-NUMBER-INDEX.
+
+       SELECT OPTIONAL AUDIT-LOG-FILE
+         ASSIGN TO WS-AUDIT-LOG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ACTION-CODE PIC X(1).
+           05 TRANS-STUDENT-NUMBER PIC 9(9).
+           05 TRANS-STUDENT-NAME PIC X(20).
+           05 TRANS-PROGRAM-NUMBER PIC X(3).
+           05 TRANS-COURSE-NUMBER PIC X(7).
+           05 TRANS-TERM-CODE PIC X(6).
+           05 TRANS-SECTION-NUMBER PIC X(3).
+           05 TRANS-MARK-1 PIC 9(3).
+           05 TRANS-MARK-2 PIC 9(3).
+           05 TRANS-MARK-3 PIC 9(3).
+           05 TRANS-MARK-4 PIC 9(3).
+
+       FD STUDENT-FILE-INDEX.
+       01 STUDENT-REPORT-INDEX.
+           05 STUDENT-NAME-INDEX PIC X(20).
+           05 STUDENT-NUMBER-INDEX PIC 9(9).
+           05 PROGRAM-NUMBER-INDEX PIC X(3).
+           05 COURSE-NUMBER-INDEX PIC X(7).
+           05 TERM-CODE-INDEX PIC X(6).
+           05 SECTION-NUMBER-INDEX PIC X(3).
+           05 COURSE-NAME-INDEX PIC X(10).
+           05 MARK-1-INDEX PIC 9(3).
+           05 MARK-2-INDEX PIC 9(3).
+           05 MARK-3-INDEX PIC 9(3).
+           05 MARK-4-INDEX PIC 9(3).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-PARAMETERS.
+           05 WS-TRANSACTION-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUTRANS.TXT".
+           05 WS-INDEX-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUFILE5.TXT".
+           05 WS-AUDIT-LOG-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\RUNAUDIT.TXT".
+           05 WS-PARM-SW PIC X(1) VALUE "N".
+               88 RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+       01 AUDIT-LOG-RECORD-STRUCTURE.
+           05 AUDIT-PROGRAM-NAME PIC X(20) VALUE "MAINTAIN-STUDENT-IDX".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-TIME PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-INPUT-FILE PIC X(80).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-READ PIC ZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-WRITTEN PIC ZZZZZZ9.
+
+       01 FLAGS.
+           05 EOF-FLAG PIC X(1) VALUE "N".
+
+       01 COUNTERS.
+           05 WS-TRANS-READ PIC 9(7) VALUE ZERO.
+           05 ADD-COUNT PIC 9(5) VALUE ZERO.
+           05 CORRECT-COUNT PIC 9(5) VALUE ZERO.
+           05 DELETE-COUNT PIC 9(5) VALUE ZERO.
+           05 REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+       01 AUDIT-WS.
+           05 WS-RECORDS-WRITTEN PIC 9(7) VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       100-MAINTAIN-STUDENT-INDEX.
+           PERFORM 201-INITIATE-MAINTENANCE-JOB.
+           PERFORM 202-PROCESS-TRANSACTION UNTIL EOF-FLAG = "Y".
+           PERFORM 203-TERMINATE-MAINTENANCE-JOB.
+           STOP RUN.
+
+       201-INITIATE-MAINTENANCE-JOB.
+           PERFORM 308-ACCEPT-RUN-PARAMETERS.
+           PERFORM 301-OPEN-MAINTENANCE-FILES.
+           PERFORM 302-READ-TRANSACTION-RECORD.
+
+       202-PROCESS-TRANSACTION.
+           PERFORM 303-APPLY-TRANSACTION.
+           PERFORM 302-READ-TRANSACTION-RECORD.
+
+       203-TERMINATE-MAINTENANCE-JOB.
+           COMPUTE WS-RECORDS-WRITTEN =
+               ADD-COUNT + CORRECT-COUNT + DELETE-COUNT.
+           PERFORM 309-WRITE-AUDIT-LOG.
+           DISPLAY "STUDENT INDEX MAINTENANCE COMPLETE".
+           DISPLAY "  ADDED    : " ADD-COUNT.
+           DISPLAY "  CORRECTED: " CORRECT-COUNT.
+           DISPLAY "  DELETED  : " DELETE-COUNT.
+           DISPLAY "  REJECTED : " REJECT-COUNT.
+           CLOSE TRANSACTION-FILE STUDENT-FILE-INDEX AUDIT-LOG-FILE.
+
+       301-OPEN-MAINTENANCE-FILES.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN I-O STUDENT-FILE-INDEX.
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+       302-READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-TRANS-READ
+           END-READ.
+
+       303-APPLY-TRANSACTION.
+           EVALUATE TRANS-ACTION-CODE
+               WHEN "A"
+                   PERFORM 304-ADD-STUDENT-RECORD
+               WHEN "C"
+                   PERFORM 305-CORRECT-STUDENT-RECORD
+               WHEN "D"
+                   PERFORM 306-DELETE-STUDENT-RECORD
+               WHEN OTHER
+                   PERFORM 307-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       304-ADD-STUDENT-RECORD.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER-INDEX.
+           MOVE TRANS-STUDENT-NAME TO STUDENT-NAME-INDEX.
+           MOVE TRANS-PROGRAM-NUMBER TO PROGRAM-NUMBER-INDEX.
+           MOVE TRANS-COURSE-NUMBER TO COURSE-NUMBER-INDEX.
+           MOVE TRANS-TERM-CODE TO TERM-CODE-INDEX.
+           MOVE TRANS-SECTION-NUMBER TO SECTION-NUMBER-INDEX.
+           MOVE SPACES TO COURSE-NAME-INDEX.
+           MOVE TRANS-MARK-1 TO MARK-1-INDEX.
+           MOVE TRANS-MARK-2 TO MARK-2-INDEX.
+           MOVE TRANS-MARK-3 TO MARK-3-INDEX.
+           MOVE TRANS-MARK-4 TO MARK-4-INDEX.
+           WRITE STUDENT-REPORT-INDEX
+               INVALID KEY
+                   DISPLAY "ADD REJECTED - ALREADY ON FILE: "
+                       TRANS-STUDENT-NUMBER
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO ADD-COUNT
+           END-WRITE.
+
+       305-CORRECT-STUDENT-RECORD.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER-INDEX.
+           READ STUDENT-FILE-INDEX
+               INVALID KEY
+                   DISPLAY "CORRECTION REJECTED - NOT ON FILE: "
+                       TRANS-STUDENT-NUMBER
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE TRANS-STUDENT-NAME TO STUDENT-NAME-INDEX
+                   MOVE TRANS-PROGRAM-NUMBER TO PROGRAM-NUMBER-INDEX
+                   IF TRANS-COURSE-NUMBER NOT = COURSE-NUMBER-INDEX
+                       MOVE SPACES TO COURSE-NAME-INDEX
+                   END-IF
+                   MOVE TRANS-COURSE-NUMBER TO COURSE-NUMBER-INDEX
+                   MOVE TRANS-TERM-CODE TO TERM-CODE-INDEX
+                   MOVE TRANS-SECTION-NUMBER TO SECTION-NUMBER-INDEX
+                   MOVE TRANS-MARK-1 TO MARK-1-INDEX
+                   MOVE TRANS-MARK-2 TO MARK-2-INDEX
+                   MOVE TRANS-MARK-3 TO MARK-3-INDEX
+                   MOVE TRANS-MARK-4 TO MARK-4-INDEX
+                   REWRITE STUDENT-REPORT-INDEX
+                   ADD 1 TO CORRECT-COUNT
+           END-READ.
+
+       306-DELETE-STUDENT-RECORD.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER-INDEX.
+           DELETE STUDENT-FILE-INDEX
+               INVALID KEY
+                   DISPLAY "WITHDRAWAL REJECTED - NOT ON FILE: "
+                       TRANS-STUDENT-NUMBER
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO DELETE-COUNT
+           END-DELETE.
+
+       307-REJECT-TRANSACTION.
+           DISPLAY "INVALID TRANSACTION CODE '" TRANS-ACTION-CODE
+               "' FOR STUDENT " TRANS-STUDENT-NUMBER.
+           ADD 1 TO REJECT-COUNT.
+
+       308-ACCEPT-RUN-PARAMETERS.
+           ACCEPT WS-PARM-SW FROM SYSIN.
+           IF RUN-PARAMETERS-SUPPLIED
+               ACCEPT WS-TRANSACTION-FILE-NAME FROM SYSIN
+               ACCEPT WS-INDEX-FILE-NAME FROM SYSIN
+               ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+           END-IF.
+
+       309-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE WS-TRANSACTION-FILE-NAME TO AUDIT-INPUT-FILE.
+           MOVE WS-TRANS-READ TO AUDIT-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
