@@ -0,0 +1,144 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LOOKUP-STUDENT-TRANSCRIPT.
+       AUTHOR.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT STUDENT-FILE-INDEX
+         ASSIGN TO WS-INDEX-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-NUMBER-INDEX.
+
+       SELECT OPTIONAL AUDIT-LOG-FILE
+         ASSIGN TO WS-AUDIT-LOG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FD STUDENT-FILE-INDEX.
+       01 STUDENT-REPORT-INDEX.
+           05 STUDENT-NAME-INDEX PIC X(20).
+           05 STUDENT-NUMBER-INDEX PIC 9(9).
+           05 PROGRAM-NUMBER-INDEX PIC X(3).
+           05 COURSE-NUMBER-INDEX PIC X(7).
+           05 TERM-CODE-INDEX PIC X(6).
+           05 SECTION-NUMBER-INDEX PIC X(3).
+           05 COURSE-NAME-INDEX PIC X(10).
+           05 MARK-1-INDEX PIC 9(3).
+           05 MARK-2-INDEX PIC 9(3).
+           05 MARK-3-INDEX PIC 9(3).
+           05 MARK-4-INDEX PIC 9(3).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-PARAMETERS.
+           05 WS-INDEX-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUFILE5.TXT".
+           05 WS-AUDIT-LOG-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\RUNAUDIT.TXT".
+           05 WS-PARM-SW PIC X(1) VALUE "N".
+               88 RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+       01 AUDIT-LOG-RECORD-STRUCTURE.
+           05 AUDIT-PROGRAM-NAME PIC X(20) VALUE "LOOKUP-STUDENT-TRANS".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-TIME PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-INPUT-FILE PIC X(80).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-READ PIC ZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-WRITTEN PIC ZZZZZZ9.
+
+       01 LOOKUP-REQUEST.
+           05 WS-LOOKUP-STUDENT-NUMBER PIC 9(9) VALUE ZERO.
+               88 NO-MORE-LOOKUPS VALUE ZERO.
+
+       01 COUNTERS.
+           05 WS-REQUEST-COUNT PIC 9(7) VALUE ZERO.
+           05 FOUND-COUNT PIC 9(5) VALUE ZERO.
+           05 NOT-FOUND-COUNT PIC 9(5) VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       100-LOOKUP-STUDENT-TRANSCRIPT.
+           PERFORM 201-INITIATE-LOOKUP-JOB.
+           PERFORM 202-PROCESS-LOOKUP
+               UNTIL NO-MORE-LOOKUPS.
+           PERFORM 203-TERMINATE-LOOKUP-JOB.
+           STOP RUN.
+
+       201-INITIATE-LOOKUP-JOB.
+           PERFORM 306-ACCEPT-RUN-PARAMETERS.
+           OPEN INPUT STUDENT-FILE-INDEX.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           PERFORM 302-ACCEPT-STUDENT-NUMBER.
+
+       202-PROCESS-LOOKUP.
+           ADD 1 TO WS-REQUEST-COUNT.
+           PERFORM 303-READ-STUDENT-RECORD.
+           PERFORM 302-ACCEPT-STUDENT-NUMBER.
+
+       203-TERMINATE-LOOKUP-JOB.
+           PERFORM 307-WRITE-AUDIT-LOG.
+           DISPLAY "STUDENT TRANSCRIPT LOOKUP COMPLETE".
+           DISPLAY "  FOUND    : " FOUND-COUNT.
+           DISPLAY "  NOT FOUND: " NOT-FOUND-COUNT.
+           CLOSE STUDENT-FILE-INDEX AUDIT-LOG-FILE.
+
+       302-ACCEPT-STUDENT-NUMBER.
+           DISPLAY "ENTER STUDENT NUMBER TO LOOK UP (0 TO END): ".
+           ACCEPT WS-LOOKUP-STUDENT-NUMBER FROM SYSIN.
+
+       303-READ-STUDENT-RECORD.
+           MOVE WS-LOOKUP-STUDENT-NUMBER TO STUDENT-NUMBER-INDEX.
+           READ STUDENT-FILE-INDEX
+               INVALID KEY
+                   DISPLAY "NO RECORD ON FILE FOR STUDENT NUMBER: "
+                       WS-LOOKUP-STUDENT-NUMBER
+                   ADD 1 TO NOT-FOUND-COUNT
+               NOT INVALID KEY
+                   PERFORM 304-DISPLAY-TRANSCRIPT
+                   ADD 1 TO FOUND-COUNT
+           END-READ.
+
+       304-DISPLAY-TRANSCRIPT.
+           DISPLAY "STUDENT NAME    : " STUDENT-NAME-INDEX.
+           DISPLAY "STUDENT NUMBER  : " STUDENT-NUMBER-INDEX.
+           DISPLAY "PROGRAM NUMBER  : " PROGRAM-NUMBER-INDEX.
+           DISPLAY "COURSE NUMBER   : " COURSE-NUMBER-INDEX.
+           DISPLAY "COURSE NAME     : " COURSE-NAME-INDEX.
+           DISPLAY "TERM CODE       : " TERM-CODE-INDEX.
+           DISPLAY "SECTION NUMBER  : " SECTION-NUMBER-INDEX.
+           DISPLAY "MARK 1          : " MARK-1-INDEX.
+           DISPLAY "MARK 2          : " MARK-2-INDEX.
+           DISPLAY "MARK 3          : " MARK-3-INDEX.
+           DISPLAY "MARK 4          : " MARK-4-INDEX.
+
+       306-ACCEPT-RUN-PARAMETERS.
+           ACCEPT WS-PARM-SW FROM SYSIN.
+           IF RUN-PARAMETERS-SUPPLIED
+               ACCEPT WS-INDEX-FILE-NAME FROM SYSIN
+               ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+           END-IF.
+
+       307-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE WS-INDEX-FILE-NAME TO AUDIT-INPUT-FILE.
+           MOVE WS-REQUEST-COUNT TO AUDIT-RECORDS-READ.
+           MOVE FOUND-COUNT TO AUDIT-RECORDS-WRITTEN.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
