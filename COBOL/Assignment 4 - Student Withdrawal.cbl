@@ -0,0 +1,130 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. WITHDRAW-STUDENT-INDEX.
+       AUTHOR.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT STUDENT-FILE-INDEX
+         ASSIGN TO WS-INDEX-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-NUMBER-INDEX.
+
+       SELECT OPTIONAL AUDIT-LOG-FILE
+         ASSIGN TO WS-AUDIT-LOG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FD STUDENT-FILE-INDEX.
+       01 STUDENT-REPORT-INDEX.
+           05 STUDENT-NAME-INDEX PIC X(20).
+           05 STUDENT-NUMBER-INDEX PIC 9(9).
+           05 PROGRAM-NUMBER-INDEX PIC X(3).
+           05 COURSE-NUMBER-INDEX PIC X(7).
+           05 TERM-CODE-INDEX PIC X(6).
+           05 SECTION-NUMBER-INDEX PIC X(3).
+           05 COURSE-NAME-INDEX PIC X(10).
+           05 MARK-1-INDEX PIC 9(3).
+           05 MARK-2-INDEX PIC 9(3).
+           05 MARK-3-INDEX PIC 9(3).
+           05 MARK-4-INDEX PIC 9(3).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-PARAMETERS.
+           05 WS-INDEX-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUFILE5.TXT".
+           05 WS-AUDIT-LOG-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\RUNAUDIT.TXT".
+           05 WS-PARM-SW PIC X(1) VALUE "N".
+               88 RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+       01 AUDIT-LOG-RECORD-STRUCTURE.
+           05 AUDIT-PROGRAM-NAME PIC X(20) VALUE "WITHDRAW-STUDENT-IDX".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-TIME PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-INPUT-FILE PIC X(80).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-READ PIC ZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-WRITTEN PIC ZZZZZZ9.
+
+       01 WITHDRAWAL-REQUEST.
+           05 WS-WITHDRAW-STUDENT-NUMBER PIC 9(9) VALUE ZERO.
+               88 NO-MORE-WITHDRAWALS VALUE ZERO.
+
+       01 COUNTERS.
+           05 WS-REQUEST-COUNT PIC 9(7) VALUE ZERO.
+           05 DELETE-COUNT PIC 9(5) VALUE ZERO.
+           05 REJECT-COUNT PIC 9(5) VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       100-WITHDRAW-STUDENT-INDEX.
+           PERFORM 201-INITIATE-WITHDRAWAL-JOB.
+           PERFORM 202-PROCESS-WITHDRAWAL
+               UNTIL NO-MORE-WITHDRAWALS.
+           PERFORM 203-TERMINATE-WITHDRAWAL-JOB.
+           STOP RUN.
+
+       201-INITIATE-WITHDRAWAL-JOB.
+           PERFORM 306-ACCEPT-RUN-PARAMETERS.
+           OPEN I-O STUDENT-FILE-INDEX.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           PERFORM 302-ACCEPT-STUDENT-NUMBER.
+
+       202-PROCESS-WITHDRAWAL.
+           ADD 1 TO WS-REQUEST-COUNT.
+           PERFORM 303-DELETE-STUDENT-RECORD.
+           PERFORM 302-ACCEPT-STUDENT-NUMBER.
+
+       203-TERMINATE-WITHDRAWAL-JOB.
+           PERFORM 307-WRITE-AUDIT-LOG.
+           DISPLAY "STUDENT WITHDRAWAL COMPLETE".
+           DISPLAY "  DELETED : " DELETE-COUNT.
+           DISPLAY "  REJECTED: " REJECT-COUNT.
+           CLOSE STUDENT-FILE-INDEX AUDIT-LOG-FILE.
+
+       302-ACCEPT-STUDENT-NUMBER.
+           DISPLAY "ENTER STUDENT NUMBER TO WITHDRAW (0 TO END): ".
+           ACCEPT WS-WITHDRAW-STUDENT-NUMBER FROM SYSIN.
+
+       303-DELETE-STUDENT-RECORD.
+           MOVE WS-WITHDRAW-STUDENT-NUMBER TO STUDENT-NUMBER-INDEX.
+           DELETE STUDENT-FILE-INDEX
+               INVALID KEY
+                   DISPLAY "WITHDRAWAL REJECTED - NOT ON FILE: "
+                       WS-WITHDRAW-STUDENT-NUMBER
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO DELETE-COUNT
+           END-DELETE.
+
+       306-ACCEPT-RUN-PARAMETERS.
+           ACCEPT WS-PARM-SW FROM SYSIN.
+           IF RUN-PARAMETERS-SUPPLIED
+               ACCEPT WS-INDEX-FILE-NAME FROM SYSIN
+               ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+           END-IF.
+
+       307-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE WS-INDEX-FILE-NAME TO AUDIT-INPUT-FILE.
+           MOVE WS-REQUEST-COUNT TO AUDIT-RECORDS-READ.
+           MOVE DELETE-COUNT TO AUDIT-RECORDS-WRITTEN.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
