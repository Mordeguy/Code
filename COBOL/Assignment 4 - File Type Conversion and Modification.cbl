@@ -9,19 +9,31 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT MASTER-STUDENT-FILE 
-         ASSIGN TO "C:\Users\Nay-thwan\Desktop\STUFILE4.TXT"            
+       SELECT MASTER-STUDENT-FILE
+         ASSIGN TO WS-MASTER-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT STUDENT-FILE-INDEX   
-         ASSIGN TO "C:\Users\Nay-thwan\Desktop\STUFILE5.TXT"
+       SELECT STUDENT-FILE-INDEX
+         ASSIGN TO WS-INDEX-FILE-NAME
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS STUDENT-NUMBER-INDEX.
-          
+
        SELECT COURSE-FILE
-         ASSIGN TO "C:\Users\Nay-thwan\Desktop\CRSFILE.TXT"             
+         ASSIGN TO WS-COURSE-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+       SELECT EXCEPTION-FILE
+         ASSIGN TO WS-EXCEPTION-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RECONCILIATION-FILE
+         ASSIGN TO WS-RECONCILIATION-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL AUDIT-LOG-FILE
+         ASSIGN TO WS-AUDIT-LOG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -31,6 +43,8 @@
            05 STUDENT-NUMBER PIC 9(9).
            05 PROGRAM-NUMBER PIC X(3).
            05 COURSE-NUMBER PIC X(7).
+           05 TERM-CODE PIC X(6).
+           05 SECTION-NUMBER PIC X(3).
            05 MARK-1 PIC 9(3).
            05 MARK-2 PIC 9(3).
            05 MARK-3 PIC 9(3).
@@ -42,6 +56,9 @@
            05 STUDENT-NUMBER-INDEX PIC 9(9).
            05 PROGRAM-NUMBER-INDEX PIC X(3).
            05 COURSE-NUMBER-INDEX PIC X(7).
+           05 TERM-CODE-INDEX PIC X(6).
+           05 SECTION-NUMBER-INDEX PIC X(3).
+           05 COURSE-NAME-INDEX PIC X(10).
            05 MARK-1-INDEX PIC 9(3).
            05 MARK-2-INDEX PIC 9(3).
            05 MARK-3-INDEX PIC 9(3).
@@ -51,22 +68,88 @@
        01 COURSE-RECORD-IN.
            05 COURSE-NUMBER-IN-FILE PIC X(7).
            05 COURSE-NAME-IN-FILE PIC X(10).
-        
-       
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD PIC X(80).
+
+       FD RECONCILIATION-FILE.
+       01 RECONCILIATION-RECORD PIC X(80).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(160).
+
        WORKING-STORAGE SECTION.
 
+       01 RUN-PARAMETERS.
+           05 WS-MASTER-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUFILE4.TXT".
+           05 WS-INDEX-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUFILE5.TXT".
+           05 WS-COURSE-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\CRSFILE.TXT".
+           05 WS-EXCEPTION-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STUEXA4.TXT".
+           05 WS-RECONCILIATION-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\STURECON.TXT".
+           05 WS-AUDIT-LOG-FILE-NAME PIC X(80)
+                   VALUE "C:\Users\Nay-thwan\Desktop\RUNAUDIT.TXT".
+           05 WS-PARM-SW PIC X(1) VALUE "N".
+               88 RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+       01 AUDIT-LOG-RECORD-STRUCTURE.
+           05 AUDIT-PROGRAM-NAME PIC X(20) VALUE "CONVERT-INDEX-SEQ".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RUN-TIME PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-INPUT-FILE PIC X(80).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-READ PIC ZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AUDIT-RECORDS-WRITTEN PIC ZZZZZZ9.
+
+       01 RECONCILIATION-COUNTERS.
+           05 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-INDEXED PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-EXCEPTIONED PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-ACCOUNTED-FOR PIC 9(7) VALUE ZERO.
+
+       01 RECONCILIATION-RECORD-STRUCTURE.
+           05 FILLER PIC X(15) VALUE "RECORDS READ: ".
+           05 RECON-READ PIC ZZZZZZ9.
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 FILLER PIC X(18) VALUE "RECORDS INDEXED: ".
+           05 RECON-INDEXED PIC ZZZZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(21) VALUE "RECORDS EXCEPTIONED: ".
+           05 RECON-EXCEPTIONED PIC ZZZZZZ9.
+
        01 FLAGS.
            05 EOF-FLAG PIC X(1).
            05 FOUND-FLAG PIC X(1).
-       
-       01 COUNTERS.
-           05 SUB1 PIC 9(2).
-           
+           05 COURSE-EOF-FLAG PIC X(1) VALUE "N".
+
+       01 EXCEPTION-RECORD-STRUCTURE.
+           05 EXC-STUDENT-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-STUDENT-NUMBER PIC 9(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-REASON PIC X(25).
+
+       01 EDIT-SWITCHES.
+           05 VALID-RECORD-SW PIC X(1) VALUE "Y".
+               88 RECORD-IS-VALID VALUE "Y".
+               88 RECORD-IS-INVALID VALUE "N".
+
        01 VAR-RANGE.
-           05 NUM-OF-COURSES PIC 9(2) VALUE 10.
+           05 NUM-OF-COURSES PIC 9(3) VALUE ZERO.
+           05 COURSE-SUB PIC 9(3).
+           05 MATCHED-COURSE-NAME PIC X(10) VALUE SPACES.
 
        01 COURSES-WS.
-           05 COURSE-TABLE OCCURS 10 TIMES.
+           05 COURSE-TABLE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON NUM-OF-COURSES.
                10 COURSE-NUMBER-WS PIC X(7).
                10 COURSE-NAME-WS PIC X(10).
            
@@ -80,44 +163,139 @@
 		   STOP RUN.
            
        201-INITIATE-STUDENT-FILE-JOB.
+           PERFORM 308-ACCEPT-RUN-PARAMETERS.
            PERFORM 301-OPEN-STUDENT-FILES.
            PERFORM 303-INITIATE-COURSE-TABLE.
-           PERFORM 304-LOAD-COURSE-TABLE
-             VARYING SUB1 FROM 1 BY 1
-               UNTIL SUB1 > NUM-OF-COURSES
-                 OR EOF-FLAG = "Y".
-           PERFORM 305-READ-STUDENT-RECORD.                   
+           PERFORM 304-LOAD-COURSE-TABLE UNTIL COURSE-EOF-FLAG = "Y".
+           PERFORM 305-READ-STUDENT-RECORD.
  
        202-CREATE-STUDENT-RECORD.
-
-   
-           PERFORM 309-WRITE-STUDENT-REPORT.
+           PERFORM 306-EDIT-STUDENT-MARKS.
+           IF RECORD-IS-VALID
+               PERFORM 311-VALIDATE-COURSE-NUMBER
+           END-IF.
+           IF RECORD-IS-VALID
+               PERFORM 309-WRITE-STUDENT-REPORT
+           ELSE
+               PERFORM 307-WRITE-EXCEPTION-RECORD
+           END-IF.
            PERFORM 305-READ-STUDENT-RECORD.
-       
+
        203-TERMINATE-STUDENT-FILE-JOB.
-           CLOSE MASTER-STUDENT-FILE STUDENT-FILE-INDEX COURSE-FILE.    
-       
+           PERFORM 310-WRITE-RECONCILIATION-REPORT.
+           PERFORM 313-WRITE-AUDIT-LOG.
+           CLOSE MASTER-STUDENT-FILE STUDENT-FILE-INDEX COURSE-FILE
+               EXCEPTION-FILE RECONCILIATION-FILE AUDIT-LOG-FILE.
+
        301-OPEN-STUDENT-FILES.
-           OPEN INPUT MASTER-STUDENT-FILE COURSE-FILE 
-            OUTPUT  STUDENT-FILE-INDEX.
+           OPEN INPUT MASTER-STUDENT-FILE COURSE-FILE
+            OUTPUT  STUDENT-FILE-INDEX EXCEPTION-FILE
+                    RECONCILIATION-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
 
            
        303-INITIATE-COURSE-TABLE.
            INITIALIZE COURSES-WS.    
             
        304-LOAD-COURSE-TABLE.
-           READ COURSE-FILE 
-             AT END MOVE "Y" TO EOF-FLAG
-               NOT AT END MOVE COURSE-RECORD-IN TO COURSE-TABLE(SUB1).
+           READ COURSE-FILE
+             AT END MOVE "Y" TO COURSE-EOF-FLAG
+               NOT AT END
+                 ADD 1 TO NUM-OF-COURSES
+                 MOVE COURSE-RECORD-IN TO COURSE-TABLE(NUM-OF-COURSES).
        
        305-READ-STUDENT-RECORD.
-           READ MASTER-STUDENT-FILE AT 
-               END MOVE "Y" TO EOF-FLAG.
-           
+           READ MASTER-STUDENT-FILE AT
+               END MOVE "Y" TO EOF-FLAG
+               NOT AT END ADD 1 TO WS-RECORDS-READ.
+
+
+       306-EDIT-STUDENT-MARKS.
+           MOVE "Y" TO VALID-RECORD-SW.
+           MOVE SPACES TO EXC-REASON.
+           IF MARK-1 NOT NUMERIC OR MARK-2 NOT NUMERIC
+                   OR MARK-3 NOT NUMERIC OR MARK-4 NOT NUMERIC
+               MOVE "N" TO VALID-RECORD-SW
+               MOVE "NON-NUMERIC MARK" TO EXC-REASON
+           ELSE
+               IF MARK-1 > 100 OR MARK-2 > 100
+                       OR MARK-3 > 100 OR MARK-4 > 100
+                   MOVE "N" TO VALID-RECORD-SW
+                   MOVE "MARK OUT OF RANGE 0-100" TO EXC-REASON
+               END-IF
+           END-IF.
+
+       307-WRITE-EXCEPTION-RECORD.
+           MOVE STUDENT-NAME-IN TO EXC-STUDENT-NAME.
+           MOVE STUDENT-NUMBER TO EXC-STUDENT-NUMBER.
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-RECORD-STRUCTURE.
+           ADD 1 TO WS-RECORDS-EXCEPTIONED.
+
+       308-ACCEPT-RUN-PARAMETERS.
+           ACCEPT WS-PARM-SW FROM SYSIN.
+           IF RUN-PARAMETERS-SUPPLIED
+               ACCEPT WS-MASTER-FILE-NAME FROM SYSIN
+               ACCEPT WS-INDEX-FILE-NAME FROM SYSIN
+               ACCEPT WS-COURSE-FILE-NAME FROM SYSIN
+               ACCEPT WS-EXCEPTION-FILE-NAME FROM SYSIN
+               ACCEPT WS-RECONCILIATION-FILE-NAME FROM SYSIN
+               ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+           END-IF.
 
        309-WRITE-STUDENT-REPORT.
-          MOVE STUDENT-RECORD-IN TO STUDENT-REPORT-INDEX.
+          MOVE STUDENT-NAME-IN TO STUDENT-NAME-INDEX.
+          MOVE STUDENT-NUMBER TO STUDENT-NUMBER-INDEX.
+          MOVE PROGRAM-NUMBER TO PROGRAM-NUMBER-INDEX.
+          MOVE COURSE-NUMBER TO COURSE-NUMBER-INDEX.
+          MOVE TERM-CODE TO TERM-CODE-INDEX.
+          MOVE SECTION-NUMBER TO SECTION-NUMBER-INDEX.
+          MOVE MATCHED-COURSE-NAME TO COURSE-NAME-INDEX.
+          MOVE MARK-1 TO MARK-1-INDEX.
+          MOVE MARK-2 TO MARK-2-INDEX.
+          MOVE MARK-3 TO MARK-3-INDEX.
+          MOVE MARK-4 TO MARK-4-INDEX.
           WRITE STUDENT-REPORT-INDEX.
+          ADD 1 TO WS-RECORDS-INDEXED.
+
+       310-WRITE-RECONCILIATION-REPORT.
+           COMPUTE WS-RECORDS-ACCOUNTED-FOR =
+               WS-RECORDS-INDEXED + WS-RECORDS-EXCEPTIONED.
+           MOVE WS-RECORDS-READ TO RECON-READ.
+           MOVE WS-RECORDS-INDEXED TO RECON-INDEXED.
+           MOVE WS-RECORDS-EXCEPTIONED TO RECON-EXCEPTIONED.
+           WRITE RECONCILIATION-RECORD
+               FROM RECONCILIATION-RECORD-STRUCTURE.
+           IF WS-RECORDS-READ NOT = WS-RECORDS-ACCOUNTED-FOR
+               MOVE "*** RECONCILIATION MISMATCH - RECORD(S) LOST ***"
+                   TO RECONCILIATION-RECORD
+               WRITE RECONCILIATION-RECORD
+           END-IF.
+
+       313-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE WS-MASTER-FILE-NAME TO AUDIT-INPUT-FILE.
+           MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+           MOVE WS-RECORDS-INDEXED TO AUDIT-RECORDS-WRITTEN.
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
+
+       311-VALIDATE-COURSE-NUMBER.
+           MOVE "N" TO FOUND-FLAG.
+           MOVE SPACES TO MATCHED-COURSE-NAME.
+           PERFORM 312-FIND-COURSE-ENTRY
+               VARYING COURSE-SUB FROM 1 BY 1
+                   UNTIL COURSE-SUB > NUM-OF-COURSES
+                      OR FOUND-FLAG = "Y".
+           IF FOUND-FLAG NOT = "Y"
+               MOVE "N" TO VALID-RECORD-SW
+               MOVE "INVALID COURSE NUMBER" TO EXC-REASON
+           END-IF.
+
+       312-FIND-COURSE-ENTRY.
+           IF COURSE-NUMBER = COURSE-NUMBER-WS(COURSE-SUB)
+               MOVE "Y" TO FOUND-FLAG
+               MOVE COURSE-NAME-WS(COURSE-SUB) TO MATCHED-COURSE-NAME
+           END-IF.
         
       
 
