@@ -4,62 +4,245 @@
            input-output section.
            file-control.
            
+           SELECT RAW-STUDENT-FILE
+           ASSIGN TO WS-STUDENT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN "STUSORTW".
+
            SELECT STUDENT-FILE
-           ASSIGN "C:\Users\Nay-thwan\Desktop\STUFILE.txt"
+           ASSIGN TO WS-SORTED-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT STUDENT-REPORT
-           ASSIGN "C:\Users\Nay-thwan\Desktop\STURPT.txt"
+           ASSIGN TO WS-STUDENT-REPORT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-EXCEPTION-RPT
+           ASSIGN TO WS-EXCEPTION-RPT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-CONTROL-FILE
+           ASSIGN TO WS-RESTART-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL GPA-HISTORY-FILE
+           ASSIGN TO WS-GPA-HISTORY-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE
+           ASSIGN TO WS-AUDIT-LOG-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
 
        data division.
            file section.
+           FD  RAW-STUDENT-FILE.
+               01  RAW-STUDENT-RECORD.
+                   05  RAW-STUDENT-NAME    PIC X(20).
+                   05  RAW-STUDENT-NUMBER  PIC X(9).
+                   05  RAW-PROGRAM-NUMBER  PIC X(3).
+                   05  RAW-COURSE-NUMBER   PIC X(7).
+                   05  RAW-TERM-CODE       PIC X(6).
+                   05  RAW-SECTION-NUMBER  PIC X(3).
+                   05  RAW-MARK-1          PIC 9(3).
+                   05  RAW-MARK-2          PIC 9(3).
+                   05  RAW-MARK-3          PIC 9(3).
+                   05  RAW-MARK-4          PIC 9(3).
+
+           SD  SORT-WORK-FILE.
+               01  SORT-RECORD.
+                   05  SORT-STUDENT-NAME   PIC X(20).
+                   05  SORT-STUDENT-NUMBER PIC X(9).
+                   05  SORT-PROGRAM-NUMBER PIC X(3).
+                   05  SORT-COURSE-NUMBER  PIC X(7).
+                   05  SORT-TERM-CODE      PIC X(6).
+                   05  SORT-SECTION-NUMBER PIC X(3).
+                   05  SORT-MARK-1         PIC 9(3).
+                   05  SORT-MARK-2         PIC 9(3).
+                   05  SORT-MARK-3         PIC 9(3).
+                   05  SORT-MARK-4         PIC 9(3).
+
            FD  STUDENT-FILE.
                01  STUDENT-RECORD.
                    05  STUDENT-NAME    PIC X(20).
                    05  STUDENT-NUMBER  PIC X(9).
                    05  PROGRAM-NUMBER  PIC X(3).
                    05  COURSE-NUMBER   PIC X(7).
+                   05  TERM-CODE       PIC X(6).
+                   05  SECTION-NUMBER  PIC X(3).
                    05  MARK-1          PIC 9(3).
                    05  MARK-2          PIC 9(3).
                    05  MARK-3          PIC 9(3).
                    05  MARK-4          PIC 9(3).
-             
+
              FD    STUDENT-REPORT.
                    01 REPORT-RECORD PIC x(80).
-                   
-                      
+
+             FD    STUDENT-EXCEPTION-RPT.
+                   01 EXCEPTION-REPORT-RECORD PIC x(80).
+
+             FD    RESTART-CONTROL-FILE.
+                   01 RESTART-CONTROL-RECORD.
+                       05 RESTCTL-LAST-RECORD-PROCESSED  PIC 9(9).
+                       05 RESTCTL-STUDENT-COUNT          PIC 9(5).
+                       05 RESTCTL-CLASS-TOTAL            PIC 9(9).
+                       05 RESTCTL-HIGH-AVRG              PIC 9(3).
+                       05 RESTCTL-LOW-AVRG               PIC 9(3).
+
+             FD    GPA-HISTORY-FILE.
+                   01 GPA-HISTORY-RECORD PIC X(80).
+
+             FD    AUDIT-LOG-FILE.
+                   01 AUDIT-LOG-RECORD PIC X(160).
+
+
        working-storage section.
        
+           01  RUN-PARAMETERS.
+               05  WS-STUDENT-FILE-NAME    PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\STUFILE.txt".
+               05  WS-SORTED-FILE-NAME     PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\STUSORT.txt".
+               05  WS-STUDENT-REPORT-NAME  PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\STURPT.txt".
+               05  WS-EXCEPTION-RPT-NAME   PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\STUEXCA2.txt".
+               05  WS-RESTART-FILE-NAME    PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\STURESRT.txt".
+               05  WS-FILTER-TERM-CODE     PIC X(6) VALUE SPACES.
+               05  WS-GPA-HISTORY-FILE-NAME  PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\STUGPAHS.txt".
+               05  WS-AUDIT-LOG-FILE-NAME  PIC X(80)
+                       VALUE "C:\Users\Nay-thwan\Desktop\RUNAUDIT.txt".
+               05  WS-PARM-SW              PIC X(1) VALUE "N".
+                   88  RUN-PARAMETERS-SUPPLIED VALUE "Y".
+
+           01  AUDIT-COUNTERS.
+               05  WS-RAW-RECORDS-READ     PIC 9(7) VALUE ZERO.
+
+           01  AUDIT-LOG-RECORD-STRUCTURE.
+               05  AUDIT-PROGRAM-NAME      PIC X(20) VALUE "ASSIGN2".
+               05  FILLER                  PIC X(2) VALUE SPACES.
+               05  AUDIT-RUN-DATE          PIC 9(8).
+               05  FILLER                  PIC X(2) VALUE SPACES.
+               05  AUDIT-RUN-TIME          PIC 9(8).
+               05  FILLER                  PIC X(2) VALUE SPACES.
+               05  AUDIT-INPUT-FILE        PIC X(80).
+               05  FILLER                  PIC X(2) VALUE SPACES.
+               05  AUDIT-RECORDS-READ      PIC ZZZZZZ9.
+               05  FILLER                  PIC X(2) VALUE SPACES.
+               05  AUDIT-RECORDS-WRITTEN   PIC ZZZZZZ9.
+
            01  OUTPUT-RECORD-HEADER.
                05  NAME    PIC X(20) VALUE "NAME".
                05  FILLER  PIC X(4) VALUE SPACES.
-               05  PRGRM   PIC X(7) VALUE "PROGRAM". 
+               05  PRGRM   PIC X(7) VALUE "PROGRAM".
                05  FILLER  PIC X(2) VALUE SPACES.
                05  AVRG    PIC X(7) VALUE "AVERAGE".
-           
-           
+               05  FILLER  PIC X(2) VALUE SPACES.
+               05  GRADE   PIC X(5) VALUE "GRADE".
+
+
            01  OUTPUT-RECORD-STRUCTURE.
                05  STU-NAME    PIC X(20).
                05  FILLER      PIC X(4) VALUE SPACES.
                05  STU-PRGRM   PIC X(7).
                05  FILLER      PIC X(2) VALUE SPACES.
                05  STU-AVRG    PIC 9(3).
-           
+               05  FILLER      PIC X(4) VALUE SPACES.
+               05  STU-GRADE   PIC X(1).
+
            01  FLAGS.
                05 EOF-FLAG     PIC A(3) VALUE "NO".
-               
+
+           01  GRADE-CUTOFF-TABLE VALUE "090A080B070C060D000F".
+               05  GRADE-CUTOFF-ENTRY OCCURS 5 TIMES.
+                   10  GRADE-CUTOFF-MIN  PIC 9(3).
+                   10  GRADE-CUTOFF-LTR  PIC X(1).
+           01  GRADE-SUB   PIC 9(1).
+
+           01  CLASS-TOTALS.
+               05  WS-STUDENT-COUNT    PIC 9(5) VALUE ZERO.
+               05  WS-CLASS-TOTAL      PIC 9(9) VALUE ZERO.
+               05  WS-HIGH-AVRG        PIC 9(3) VALUE ZERO.
+               05  WS-LOW-AVRG         PIC 9(3) VALUE 999.
+
+           01  OUTPUT-RECORD-TRAILER.
+               05  FILLER              PIC X(15)
+                                        VALUE "TOTAL STUDENTS:".
+               05  TRLR-STUDENT-COUNT  PIC ZZZZ9.
+               05  FILLER              PIC X(3) VALUE SPACES.
+               05  FILLER              PIC X(14) VALUE "CLASS AVERAGE:".
+               05  TRLR-CLASS-AVRG     PIC ZZ9.
+               05  FILLER              PIC X(3) VALUE SPACES.
+               05  FILLER              PIC X(13) VALUE "HIGH AVERAGE:".
+               05  TRLR-HIGH-AVRG      PIC ZZ9.
+               05  FILLER              PIC X(3) VALUE SPACES.
+               05  FILLER              PIC X(12) VALUE "LOW AVERAGE:".
+               05  TRLR-LOW-AVRG       PIC ZZ9.
+
+           01  EXCEPTION-RECORD-STRUCTURE.
+               05  EXC-STUDENT-NAME    PIC X(20).
+               05  FILLER              PIC X(2) VALUE SPACES.
+               05  EXC-STUDENT-NUMBER  PIC X(9).
+               05  FILLER              PIC X(2) VALUE SPACES.
+               05  EXC-REASON          PIC X(25).
+
+           01  EDIT-SWITCHES.
+               05  VALID-RECORD-SW     PIC X(1) VALUE "Y".
+                   88  RECORD-IS-VALID     VALUE "Y".
+                   88  RECORD-IS-INVALID   VALUE "N".
+
+           01  TERM-FILTER-WS.
+               05  TERM-FILTER-SW      PIC X(1) VALUE "Y".
+                   88  RECORD-PASSES-FILTER   VALUE "Y".
+
+           01  RESTART-WS.
+               05  WS-LAST-RECORD-PROCESSED   PIC 9(9) VALUE ZERO.
+                   88  RESTART-POINT-LOADED
+                           VALUES 000000001 THRU 999999999.
+               05  WS-SORTED-RECORD-COUNT     PIC 9(9) VALUE ZERO.
+               05  RESTART-EOF-FLAG           PIC X(1) VALUE "N".
+               05  RAW-EOF-FLAG               PIC X(1) VALUE "N".
+
+           01  PROGRAM-BREAK-WS.
+               05  WS-PREV-PROGRAM-NUMBER PIC X(3) VALUE SPACES.
+               05  WS-PGM-STUDENT-COUNT   PIC 9(5) VALUE ZERO.
+               05  WS-PGM-TOTAL           PIC 9(9) VALUE ZERO.
+               05  FIRST-RECORD-SW        PIC X(1) VALUE "Y".
+
+           01  GPA-HISTORY-RECORD-STRUCTURE.
+               05  GPAH-STUDENT-NAME    PIC X(20).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  GPAH-STUDENT-NUMBER  PIC X(9).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  GPAH-TERM-CODE       PIC X(6).
+               05  FILLER               PIC X(2) VALUE SPACES.
+               05  GPAH-AVRG            PIC 9(3).
+
+           01  OUTPUT-RECORD-PGM-SUBTOTAL.
+               05  FILLER              PIC X(9) VALUE "PROGRAM: ".
+               05  SUBT-PRGRM          PIC X(3).
+               05  FILLER              PIC X(3) VALUE SPACES.
+               05  FILLER              PIC X(15)
+                                        VALUE "STUDENT COUNT: ".
+               05  SUBT-STUDENT-COUNT  PIC ZZZZ9.
+               05  FILLER              PIC X(3) VALUE SPACES.
+               05  FILLER              PIC X(15)
+                                        VALUE "PROGRAM AVRAGE:".
+               05  SUBT-PGM-AVRG       PIC ZZ9.
+
 
        procedure division.
        
        
            PERFORM 201-INITIALIZE-STUDENT-REPORT-PRGRM.
-           DISPLAY "YOOOO".
-           PERFORM 202-CREATE-STUDENT-REPORT.
-           DISPLAY "OY".
+           PERFORM 202-CREATE-STUDENT-REPORT UNTIL EOF-FLAG = "YES".
            PERFORM 203-TERMINATE-STUDENT-REPORT-PRGRM.
-           
+           STOP RUN.
+
            
            
 
@@ -73,55 +256,252 @@
       * 200 LEVEL ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~|
       
            201-INITIALIZE-STUDENT-REPORT-PRGRM.
-               301-OPEN-PROGRAM-FILES.
-               302-READ-PROGRAM-FILES.
-               303-WRITE-HEADER-TO-FILE.
-           
+               PERFORM 300-ACCEPT-RUN-PARAMETERS.
+               PERFORM 309-LOAD-RESTART-CONTROL.
+               PERFORM 301-OPEN-PROGRAM-FILES.
+               IF NOT RESTART-POINT-LOADED
+                   PERFORM 303-WRITE-HEADER-TO-FILE
+               END-IF.
+               PERFORM 302-READ-PROGRAM-FILES.
+
            202-CREATE-STUDENT-REPORT.
-               304-CALCULATE-AVERAGE.
-               305-WRITE_STUDENT-REPORT.
-               302-READ-PROGRAM-FILES.
-           
+               IF WS-SORTED-RECORD-COUNT > WS-LAST-RECORD-PROCESSED
+                   PERFORM 315-CHECK-TERM-FILTER
+                   IF RECORD-PASSES-FILTER
+                       PERFORM 307-EDIT-STUDENT-MARKS
+                       IF RECORD-IS-VALID
+                           PERFORM 304-CALCULATE-AVERAGE
+                           PERFORM 305-WRITE-STUDENT-REPORT
+                       ELSE
+                           PERFORM 308-WRITE-EXCEPTION-RECORD
+                       END-IF
+                   END-IF
+                   MOVE WS-SORTED-RECORD-COUNT
+                       TO WS-LAST-RECORD-PROCESSED
+                   PERFORM 310-SAVE-RESTART-CONTROL
+               END-IF.
+               PERFORM 302-READ-PROGRAM-FILES.
+
            203-TERMINATE-STUDENT-REPORT-PRGRM.
+               PERFORM 306-WRITE-TRAILER-RECORD.
+               PERFORM 317-WRITE-AUDIT-LOG.
+               MOVE ZERO TO WS-LAST-RECORD-PROCESSED.
+               MOVE ZERO TO WS-STUDENT-COUNT.
+               MOVE ZERO TO WS-CLASS-TOTAL.
+               MOVE ZERO TO WS-HIGH-AVRG.
+               MOVE ZERO TO WS-LOW-AVRG.
+               PERFORM 310-SAVE-RESTART-CONTROL.
                 CLOSE STUDENT-FILE.
                 CLOSE STUDENT-REPORT.
+                CLOSE STUDENT-EXCEPTION-RPT.
+                CLOSE GPA-HISTORY-FILE.
+                CLOSE AUDIT-LOG-FILE.
       * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~|     
            
            
            
            
       * 300 LEVEL ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~|
+           300-ACCEPT-RUN-PARAMETERS.
+               ACCEPT WS-PARM-SW FROM SYSIN.
+               IF RUN-PARAMETERS-SUPPLIED
+                   ACCEPT WS-STUDENT-FILE-NAME FROM SYSIN
+                   ACCEPT WS-STUDENT-REPORT-NAME FROM SYSIN
+                   ACCEPT WS-EXCEPTION-RPT-NAME FROM SYSIN
+                   ACCEPT WS-RESTART-FILE-NAME FROM SYSIN
+                   ACCEPT WS-SORTED-FILE-NAME FROM SYSIN
+                   ACCEPT WS-FILTER-TERM-CODE FROM SYSIN
+                   ACCEPT WS-GPA-HISTORY-FILE-NAME FROM SYSIN
+                   ACCEPT WS-AUDIT-LOG-FILE-NAME FROM SYSIN
+               END-IF.
+
            301-OPEN-PROGRAM-FILES.
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-PROGRAM-NUMBER
+                   INPUT PROCEDURE 313-FILTER-RAW-RECORDS
+                   GIVING STUDENT-FILE.
                OPEN INPUT STUDENT-FILE.
-               OPEN OUTPUT STUDENT-REPORT.
-               
-               
+               IF RESTART-POINT-LOADED
+                   OPEN EXTEND STUDENT-REPORT
+                   OPEN EXTEND STUDENT-EXCEPTION-RPT
+               ELSE
+                   OPEN OUTPUT STUDENT-REPORT
+                   OPEN OUTPUT STUDENT-EXCEPTION-RPT
+               END-IF.
+               OPEN EXTEND GPA-HISTORY-FILE.
+               OPEN EXTEND AUDIT-LOG-FILE.
+
+
            302-READ-PROGRAM-FILES.
-               READ STUDENT-FILE AT END MOVE "YES" TO EOF-FLAG.
-           
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "YES" TO EOF-FLAG
+                       PERFORM 311-WRITE-PROGRAM-SUBTOTAL
+                   NOT AT END
+                       ADD 1 TO WS-SORTED-RECORD-COUNT
+                       IF WS-SORTED-RECORD-COUNT
+                               > WS-LAST-RECORD-PROCESSED
+                           PERFORM 312-CHECK-PROGRAM-BREAK
+                       END-IF
+               END-READ.
+
            
            303-WRITE-HEADER-TO-FILE.
                WRITE REPORT-RECORD FROM OUTPUT-RECORD-HEADER.
            
            
            304-CALCULATE-AVERAGE.
-              COMPUTE STU-AVRG =(MARK-1 + MARK-2 + MARK-3 + MARK-4) / 3.
-           
-           
+              COMPUTE STU-AVRG =(MARK-1 + MARK-2 + MARK-3 + MARK-4) / 4.
+              MOVE SPACES TO STU-GRADE.
+              PERFORM 304-DETERMINE-LETTER-GRADE
+                  VARYING GRADE-SUB FROM 1 BY 1
+                      UNTIL GRADE-SUB > 5 OR STU-GRADE NOT = SPACES.
+              ADD 1 TO WS-STUDENT-COUNT.
+              ADD STU-AVRG TO WS-CLASS-TOTAL.
+              IF STU-AVRG > WS-HIGH-AVRG
+                  MOVE STU-AVRG TO WS-HIGH-AVRG.
+              IF STU-AVRG < WS-LOW-AVRG
+                  MOVE STU-AVRG TO WS-LOW-AVRG.
+              ADD 1 TO WS-PGM-STUDENT-COUNT.
+              ADD STU-AVRG TO WS-PGM-TOTAL.
+
+           304-DETERMINE-LETTER-GRADE.
+               IF STU-AVRG >= GRADE-CUTOFF-MIN(GRADE-SUB)
+                   MOVE GRADE-CUTOFF-LTR(GRADE-SUB) TO STU-GRADE.
+
+
            305-WRITE-STUDENT-REPORT.
                MOVE STUDENT-NAME TO STU-NAME.
                MOVE PROGRAM-NUMBER TO STU-PRGRM.
                WRITE REPORT-RECORD FROM OUTPUT-RECORD-STRUCTURE.
-      * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~|         
+               PERFORM 316-WRITE-GPA-HISTORY.
 
-           
-           
-           
-           
+           307-EDIT-STUDENT-MARKS.
+               MOVE "Y" TO VALID-RECORD-SW.
+               MOVE SPACES TO EXC-REASON.
+               IF MARK-1 NOT NUMERIC OR MARK-2 NOT NUMERIC
+                       OR MARK-3 NOT NUMERIC OR MARK-4 NOT NUMERIC
+                   MOVE "N" TO VALID-RECORD-SW
+                   MOVE "NON-NUMERIC MARK" TO EXC-REASON
+               ELSE
+                   IF MARK-1 > 100 OR MARK-2 > 100
+                           OR MARK-3 > 100 OR MARK-4 > 100
+                       MOVE "N" TO VALID-RECORD-SW
+                       MOVE "MARK OUT OF RANGE 0-100" TO EXC-REASON
+                   END-IF
+               END-IF.
 
-          
-           
-           
-           goback.
+           308-WRITE-EXCEPTION-RECORD.
+               MOVE STUDENT-NAME TO EXC-STUDENT-NAME.
+               MOVE STUDENT-NUMBER TO EXC-STUDENT-NUMBER.
+               WRITE EXCEPTION-REPORT-RECORD
+                   FROM EXCEPTION-RECORD-STRUCTURE.
+
+           309-LOAD-RESTART-CONTROL.
+               OPEN INPUT RESTART-CONTROL-FILE.
+               READ RESTART-CONTROL-FILE
+                   AT END MOVE "Y" TO RESTART-EOF-FLAG
+                   NOT AT END
+                       MOVE RESTCTL-LAST-RECORD-PROCESSED
+                           TO WS-LAST-RECORD-PROCESSED
+                       IF RESTART-POINT-LOADED
+                           MOVE RESTCTL-STUDENT-COUNT
+                               TO WS-STUDENT-COUNT
+                           MOVE RESTCTL-CLASS-TOTAL
+                               TO WS-CLASS-TOTAL
+                           MOVE RESTCTL-HIGH-AVRG TO WS-HIGH-AVRG
+                           MOVE RESTCTL-LOW-AVRG TO WS-LOW-AVRG
+                       END-IF
+               END-READ.
+               CLOSE RESTART-CONTROL-FILE.
+
+           310-SAVE-RESTART-CONTROL.
+               MOVE WS-LAST-RECORD-PROCESSED
+                   TO RESTCTL-LAST-RECORD-PROCESSED.
+               MOVE WS-STUDENT-COUNT TO RESTCTL-STUDENT-COUNT.
+               MOVE WS-CLASS-TOTAL TO RESTCTL-CLASS-TOTAL.
+               MOVE WS-HIGH-AVRG TO RESTCTL-HIGH-AVRG.
+               MOVE WS-LOW-AVRG TO RESTCTL-LOW-AVRG.
+               OPEN OUTPUT RESTART-CONTROL-FILE.
+               WRITE RESTART-CONTROL-RECORD.
+               CLOSE RESTART-CONTROL-FILE.
+
+           311-WRITE-PROGRAM-SUBTOTAL.
+               IF WS-PGM-STUDENT-COUNT > ZERO
+                   MOVE WS-PREV-PROGRAM-NUMBER TO SUBT-PRGRM
+                   MOVE WS-PGM-STUDENT-COUNT TO SUBT-STUDENT-COUNT
+                   COMPUTE SUBT-PGM-AVRG =
+                       WS-PGM-TOTAL / WS-PGM-STUDENT-COUNT
+                   WRITE REPORT-RECORD FROM OUTPUT-RECORD-PGM-SUBTOTAL
+               END-IF.
+               MOVE ZERO TO WS-PGM-STUDENT-COUNT.
+               MOVE ZERO TO WS-PGM-TOTAL.
+
+           312-CHECK-PROGRAM-BREAK.
+               IF FIRST-RECORD-SW = "Y"
+                   MOVE "N" TO FIRST-RECORD-SW
+                   MOVE PROGRAM-NUMBER TO WS-PREV-PROGRAM-NUMBER
+               ELSE
+                   IF PROGRAM-NUMBER NOT = WS-PREV-PROGRAM-NUMBER
+                       PERFORM 311-WRITE-PROGRAM-SUBTOTAL
+                       MOVE PROGRAM-NUMBER TO WS-PREV-PROGRAM-NUMBER
+                   END-IF
+               END-IF.
+
+           313-FILTER-RAW-RECORDS.
+               OPEN INPUT RAW-STUDENT-FILE.
+               PERFORM 314-FILTER-RAW-RECORD UNTIL RAW-EOF-FLAG = "Y".
+               CLOSE RAW-STUDENT-FILE.
+
+           314-FILTER-RAW-RECORD.
+               READ RAW-STUDENT-FILE
+                   AT END MOVE "Y" TO RAW-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RAW-RECORDS-READ
+                       MOVE RAW-STUDENT-RECORD TO SORT-RECORD
+                       RELEASE SORT-RECORD
+               END-READ.
+
+           315-CHECK-TERM-FILTER.
+               IF WS-FILTER-TERM-CODE = SPACES
+                   MOVE "Y" TO TERM-FILTER-SW
+               ELSE
+                   IF TERM-CODE = WS-FILTER-TERM-CODE
+                       MOVE "Y" TO TERM-FILTER-SW
+                   ELSE
+                       MOVE "N" TO TERM-FILTER-SW
+                   END-IF
+               END-IF.
+
+           317-WRITE-AUDIT-LOG.
+               ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT AUDIT-RUN-TIME FROM TIME.
+               MOVE WS-STUDENT-FILE-NAME TO AUDIT-INPUT-FILE.
+               MOVE WS-RAW-RECORDS-READ TO AUDIT-RECORDS-READ.
+               MOVE WS-STUDENT-COUNT TO AUDIT-RECORDS-WRITTEN.
+               WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-RECORD-STRUCTURE.
+
+           316-WRITE-GPA-HISTORY.
+               MOVE STUDENT-NAME TO GPAH-STUDENT-NAME.
+               MOVE STUDENT-NUMBER TO GPAH-STUDENT-NUMBER.
+               MOVE TERM-CODE TO GPAH-TERM-CODE.
+               MOVE STU-AVRG TO GPAH-AVRG.
+               WRITE GPA-HISTORY-RECORD
+                   FROM GPA-HISTORY-RECORD-STRUCTURE.
+
+           306-WRITE-TRAILER-RECORD.
+               MOVE WS-STUDENT-COUNT TO TRLR-STUDENT-COUNT.
+               IF WS-STUDENT-COUNT = ZERO
+                   MOVE ZERO TO TRLR-CLASS-AVRG
+                   MOVE ZERO TO TRLR-HIGH-AVRG
+                   MOVE ZERO TO TRLR-LOW-AVRG
+               ELSE
+                   COMPUTE TRLR-CLASS-AVRG =
+                       WS-CLASS-TOTAL / WS-STUDENT-COUNT
+                   MOVE WS-HIGH-AVRG TO TRLR-HIGH-AVRG
+                   MOVE WS-LOW-AVRG TO TRLR-LOW-AVRG
+               END-IF.
+               WRITE REPORT-RECORD FROM OUTPUT-RECORD-TRAILER.
+      * ~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~|
 
        end program assign2.
